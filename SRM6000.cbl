@@ -0,0 +1,486 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. SRM6000.
+      *****************************************************************
+      *  Programmers: Clay Rasmussen
+      *  Date.......: August 2026
+      *  Description: SRM6000 maintains the SALESREP master file that
+      *  RPT6000 loads into SALESREP-TABLE. It reads OLD-SALESREP (the
+      *  current master) into a table the same way RPT6000's own
+      *  200-LOAD-SALESREP-TABLE does, applies a batch of add/change/
+      *  deactivate transactions against the table -- checking for a
+      *  duplicate SALESREP-NUMBER on an add and a missing one on a
+      *  change or deactivate -- and rewrites the table out to
+      *  NEW-SALESREP. Every accepted transaction is written to
+      *  AUDIT-LOG with who made the change; every rejected one is
+      *  written to ERROR-LISTING with why, so a bad transaction is
+      *  never silently dropped.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT OLD-SALESREP   ASSIGN TO SALESREP.
+           SELECT SALESREP-TRANS ASSIGN TO SRTRANS.
+           SELECT NEW-SALESREP   ASSIGN TO NEWSLSRP.
+           SELECT AUDIT-LOG      ASSIGN TO SRMLOG.
+           SELECT ERROR-LISTING  ASSIGN TO SRMERR.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  OLD-SALESREP
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       COPY SALESREP.
+
+       FD  SALESREP-TRANS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       COPY SRTRANS.
+
+       FD  NEW-SALESREP
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       COPY SALESREP
+           REPLACING ==SALESREP-RECORD== BY ==NEW-SALESREP-RECORD==
+           ==SM-SALESREP-NUMBER== BY ==NSM-SALESREP-NUMBER==
+           ==SM-SALESREP-NAME==   BY ==NSM-SALESREP-NAME==
+           ==SM-SALESREP-STATUS== BY ==NSM-SALESREP-STATUS==
+           ==SM-REP-ACTIVE==      BY ==NSM-REP-ACTIVE==
+           ==SM-REP-INACTIVE==    BY ==NSM-REP-INACTIVE==.
+
+       FD  AUDIT-LOG
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  AUDIT-AREA     PIC X(130).
+
+       FD  ERROR-LISTING
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+       01  ERROR-AREA     PIC X(130).
+
+       WORKING-STORAGE SECTION.
+
+      * SALESREP-TABLE mirrors RPT6000's own table (OCCURS 500, same
+      * SALESREP-NUMBER/SALESREP-NAME layout) plus SALESREP-STATUS so
+      * deactivate transactions have somewhere to record "I" and the
+      * rewritten NEW-SALESREP carries it forward for RPT6000 to honor.
+       01  SALESREP-TABLE.
+           05  SALESREP-GROUP OCCURS 500 TIMES
+                             INDEXED BY SRT-INDEX.
+              10  SALESREP-NUMBER PIC 9(2).
+              10  SALESREP-NAME   PIC X(10).
+              10  SALESREP-STATUS PIC X(1).
+                  88  REP-ACTIVE           VALUE "A".
+                  88  REP-INACTIVE         VALUE "I".
+              10  FILLER          PIC X(117).
+
+       01  SALESREP-TABLE-SIZE       PIC 9(3) VALUE 500.
+       01  SALESREP-COUNT            PIC 9(3) VALUE ZERO.
+       01  SALESREP-OVERFLOW-COUNT   PIC 9(4) VALUE ZERO.
+       01  WS-REWRITE-INDEX          PIC 9(3) VALUE ZERO.
+
+       01  SWITCHES.
+           05  OLD-SALESREP-EOF-SWITCH PIC X    VALUE "N".
+              88 OLD-SALESREP-EOF                VALUE "Y".
+           05  TRANS-EOF-SWITCH        PIC X    VALUE "N".
+              88 TRANS-EOF                       VALUE "Y".
+           05  TRANS-VALID-SWITCH      PIC X    VALUE "Y".
+              88 TRANS-RECORD-VALID               VALUE "Y".
+           05  MATCH-FOUND-SWITCH      PIC X    VALUE "N".
+              88 TRANS-MATCH-FOUND                VALUE "Y".
+
+       01  TRANSACTION-COUNTS.
+           05  ADD-COUNT           PIC 9(5) VALUE ZERO.
+           05  CHANGE-COUNT        PIC 9(5) VALUE ZERO.
+           05  DEACTIVATE-COUNT    PIC 9(5) VALUE ZERO.
+           05  ERROR-COUNT         PIC 9(5) VALUE ZERO.
+
+       01  WS-REASON                PIC X(40)   VALUE SPACES.
+
+       01  CURRENT-DATE-AND-TIME.
+           05  CD-YEAR         PIC 9999.
+           05  CD-MONTH        PIC 99.
+           05  CD-DAY          PIC 99.
+           05  CD-HOURS        PIC 99.
+           05  CD-MINUTES      PIC 99.
+           05  FILLER          PIC X(9).
+
+       01  AUDIT-HEADING-LINE-1.
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".
+           05  AHL-MONTH       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  AHL-DAY         PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE "/".
+           05  AHL-YEAR        PIC 9(4).
+           05  FILLER          PIC X(10)   VALUE SPACE.
+           05  FILLER          PIC X(30)
+               VALUE "SALESREP MAINTENANCE AUDIT LOG".
+           05  FILLER          PIC X(10)   VALUE SPACE.
+           05  FILLER          PIC X(7)    VALUE "TIME:  ".
+           05  AHL-HOURS       PIC 9(2).
+           05  FILLER          PIC X(1)    VALUE ":".
+           05  AHL-MINUTES     PIC 9(2).
+           05  FILLER          PIC X(51)   VALUE SPACE.
+
+       01  AUDIT-COLUMN-LINE.
+           05  FILLER          PIC X(6)    VALUE "ACTION".
+           05  FILLER          PIC X(5)    VALUE SPACE.
+           05  FILLER          PIC X(8)    VALUE "SLSREP #".
+           05  FILLER          PIC X(3)    VALUE SPACE.
+           05  FILLER          PIC X(13)   VALUE "SALESREP NAME".
+           05  FILLER          PIC X(3)    VALUE SPACE.
+           05  FILLER          PIC X(6)    VALUE "STATUS".
+           05  FILLER          PIC X(3)    VALUE SPACE.
+           05  FILLER          PIC X(10)   VALUE "CHANGED BY".
+           05  FILLER          PIC X(3)    VALUE SPACE.
+           05  FILLER          PIC X(20)   VALUE "RESULT".
+           05  FILLER          PIC X(50)   VALUE SPACE.
+
+       01  AUDIT-DETAIL-LINE.
+           05  ADL-ACTION              PIC X(10).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  ADL-SALESREP-NUMBER     PIC Z9.
+           05  FILLER                  PIC X(3)    VALUE SPACE.
+           05  ADL-SALESREP-NAME       PIC X(10).
+           05  FILLER                  PIC X(3)    VALUE SPACE.
+           05  ADL-STATUS              PIC X(8).
+           05  FILLER                  PIC X(3)    VALUE SPACE.
+           05  ADL-CHANGED-BY          PIC X(10).
+           05  FILLER                  PIC X(3)    VALUE SPACE.
+           05  ADL-RESULT              PIC X(20).
+           05  FILLER                  PIC X(57)   VALUE SPACE.
+
+       01  ERROR-HEADING-LINE-1.
+           05  FILLER          PIC X(20)   VALUE "SRM6000 ERROR LIST".
+           05  FILLER          PIC X(110)  VALUE SPACE.
+
+       01  ERROR-COLUMN-LINE.
+           05  FILLER          PIC X(6)    VALUE "ACTION".
+           05  FILLER          PIC X(5)    VALUE SPACE.
+           05  FILLER          PIC X(8)    VALUE "SLSREP #".
+           05  FILLER          PIC X(3)    VALUE SPACE.
+           05  FILLER          PIC X(35)   VALUE "REASON REJECTED".
+           05  FILLER          PIC X(73)   VALUE SPACE.
+
+       01  ERROR-DETAIL-LINE.
+           05  EDL-ACTION              PIC X(10).
+           05  FILLER                  PIC X(1)    VALUE SPACE.
+           05  EDL-SALESREP-NUMBER     PIC Z9.
+           05  FILLER                  PIC X(10)   VALUE SPACE.
+           05  EDL-REASON              PIC X(40).
+           05  FILLER                  PIC X(67)   VALUE SPACE.
+
+       PROCEDURE DIVISION.
+
+      * This is the main driver. It opens all five files, writes the
+      * audit log and error listing headings, loads the current
+      * SALESREP master into SALESREP-TABLE, applies every transaction
+      * on SALESREP-TRANS against the table, rewrites the table out to
+      * NEW-SALESREP, and reports overflow/summary counts before
+      * closing everything down.
+       000-MAINTAIN-SALESREP-FILE.
+
+           OPEN INPUT  OLD-SALESREP
+                       SALESREP-TRANS
+                OUTPUT NEW-SALESREP
+                       AUDIT-LOG
+                       ERROR-LISTING.
+
+           PERFORM 050-FORMAT-LISTING-HEADINGS.
+
+           PERFORM 200-LOAD-SALESREP-TABLE.
+
+           PERFORM 300-APPLY-TRANSACTIONS
+               UNTIL TRANS-EOF.
+
+           PERFORM 700-REWRITE-SALESREP-FILE.
+
+           PERFORM 900-REPORT-SALESREP-OVERFLOW.
+           PERFORM 910-REPORT-TRANSACTION-SUMMARY.
+
+           CLOSE OLD-SALESREP
+                 SALESREP-TRANS
+                 NEW-SALESREP
+                 AUDIT-LOG
+                 ERROR-LISTING.
+
+           STOP RUN.
+
+      * This paragraph writes the heading/column lines for the audit
+      * log and the error listing once at the top of each, the same
+      * way RPT6000's 000 paragraph writes REJECT-HEADING-LINE/
+      * REJECT-COLUMN-LINE once up front instead of paginating.
+       050-FORMAT-LISTING-HEADINGS.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CD-MONTH   TO AHL-MONTH.
+           MOVE CD-DAY     TO AHL-DAY.
+           MOVE CD-YEAR    TO AHL-YEAR.
+           MOVE CD-HOURS   TO AHL-HOURS.
+           MOVE CD-MINUTES TO AHL-MINUTES.
+
+           MOVE AUDIT-HEADING-LINE-1 TO AUDIT-AREA.
+           WRITE AUDIT-AREA.
+           MOVE AUDIT-COLUMN-LINE TO AUDIT-AREA.
+           WRITE AUDIT-AREA.
+
+           MOVE ERROR-HEADING-LINE-1 TO ERROR-AREA.
+           WRITE ERROR-AREA.
+           MOVE ERROR-COLUMN-LINE TO ERROR-AREA.
+           WRITE ERROR-AREA.
+
+      * This paragraph loads the current SALESREP master into
+      * SALESREP-TABLE, mirroring RPT6000's 200-LOAD-SALESREP-TABLE
+      * (including the same SALESREP-TABLE-SIZE ceiling and overflow
+      * count), so transactions are checked against the same data
+      * RPT6000 would see. Unlike RPT6000's table, SALESREP-STATUS is
+      * carried along so a prior deactivation survives the rewrite.
+       200-LOAD-SALESREP-TABLE.
+           PERFORM
+              WITH TEST AFTER
+              VARYING SRT-INDEX FROM 1 BY 1
+              UNTIL OLD-SALESREP-EOF OR SRT-INDEX = SALESREP-TABLE-SIZE
+                   PERFORM 210-READ-OLD-SALESREP-RECORD
+                   IF NOT OLD-SALESREP-EOF
+                       MOVE SM-SALESREP-NUMBER
+                          TO SALESREP-NUMBER (SRT-INDEX)
+                       MOVE SM-SALESREP-NAME
+                          TO SALESREP-NAME (SRT-INDEX)
+                       MOVE SM-SALESREP-STATUS
+                          TO SALESREP-STATUS (SRT-INDEX)
+                       IF SALESREP-STATUS (SRT-INDEX) = SPACE
+                          MOVE "A" TO SALESREP-STATUS (SRT-INDEX)
+                       END-IF
+                       ADD 1 TO SALESREP-COUNT
+                    END-IF
+           END-PERFORM.
+
+           IF NOT OLD-SALESREP-EOF
+              PERFORM 220-COUNT-OVERFLOW-SALESREPS.
+
+      * This paragraph runs only when SALESREP-TABLE filled up with
+      * records still left on OLD-SALESREP. It keeps reading (without
+      * storing, since there is no room left) purely to count how many
+      * SALESREP records were dropped, so the end-of-run message in
+      * 900-REPORT-SALESREP-OVERFLOW is accurate.
+       220-COUNT-OVERFLOW-SALESREPS.
+           PERFORM UNTIL OLD-SALESREP-EOF
+              PERFORM 210-READ-OLD-SALESREP-RECORD
+              IF NOT OLD-SALESREP-EOF
+                 ADD 1 TO SALESREP-OVERFLOW-COUNT
+              END-IF
+           END-PERFORM.
+
+      * This paragraph reads a single record from OLD-SALESREP.
+       210-READ-OLD-SALESREP-RECORD.
+           READ OLD-SALESREP
+              AT END
+                 SET OLD-SALESREP-EOF TO TRUE
+           END-READ.
+
+      * This is the main transaction loop. It reads one transaction,
+      * routes it to 310/320/330 based on ST-ACTION-CODE, and writes
+      * either an AUDIT-LOG line (accepted) or an ERROR-LISTING line
+      * (rejected) for it.
+       300-APPLY-TRANSACTIONS.
+           PERFORM 305-READ-TRANSACTION.
+           IF NOT TRANS-EOF
+              SET TRANS-RECORD-VALID TO TRUE
+              MOVE SPACES TO WS-REASON
+              EVALUATE TRUE
+                 WHEN ST-ACTION-ADD
+                    PERFORM 310-APPLY-ADD-TRANSACTION
+                 WHEN ST-ACTION-CHANGE
+                    PERFORM 320-APPLY-CHANGE-TRANSACTION
+                 WHEN ST-ACTION-DEACTIVATE
+                    PERFORM 330-APPLY-DEACTIVATE-TRANSACTION
+                 WHEN OTHER
+                    MOVE "N" TO TRANS-VALID-SWITCH
+                    MOVE "INVALID ACTION CODE" TO WS-REASON
+              END-EVALUATE
+              IF TRANS-RECORD-VALID
+                 PERFORM 340-WRITE-AUDIT-LINE
+              ELSE
+                 PERFORM 350-WRITE-ERROR-LINE
+              END-IF
+           END-IF.
+
+      * This paragraph reads a single record from SALESREP-TRANS.
+       305-READ-TRANSACTION.
+           READ SALESREP-TRANS
+              AT END
+                 SET TRANS-EOF TO TRUE
+           END-READ.
+
+      * This paragraph adds a new SALESREP-TABLE entry for ST-ACTION-
+      * ADD. A number already on file (active or inactive) is rejected
+      * as a duplicate instead of overwriting the existing entry --
+      * 320-APPLY-CHANGE-TRANSACTION is how an existing number's name
+      * gets updated. A full table is rejected as well, since there is
+      * nowhere left to add the entry. SRT-INDEX is left pointing at the
+      * new entry on success, since 360's SEARCH found no match for a
+      * brand-new number and would otherwise leave SRT-INDEX past the
+      * end of the table for 340-WRITE-AUDIT-LINE's status lookup.
+       310-APPLY-ADD-TRANSACTION.
+           PERFORM 360-FIND-SALESREP-NUMBER.
+           IF TRANS-MATCH-FOUND
+              MOVE "N" TO TRANS-VALID-SWITCH
+              MOVE "DUPLICATE SALESREP NUMBER" TO WS-REASON
+           ELSE
+              IF SALESREP-COUNT = SALESREP-TABLE-SIZE
+                 MOVE "N" TO TRANS-VALID-SWITCH
+                 MOVE "SALESREP TABLE FULL" TO WS-REASON
+              ELSE
+                 ADD 1 TO SALESREP-COUNT
+                 MOVE ST-SALESREP-NUMBER
+                    TO SALESREP-NUMBER (SALESREP-COUNT)
+                 MOVE ST-SALESREP-NAME
+                    TO SALESREP-NAME (SALESREP-COUNT)
+                 MOVE "A" TO SALESREP-STATUS (SALESREP-COUNT)
+                 SET SRT-INDEX TO SALESREP-COUNT
+                 ADD 1 TO ADD-COUNT
+              END-IF
+           END-IF.
+
+      * This paragraph changes the name on an existing SALESREP-TABLE
+      * entry for ST-ACTION-CHANGE. A number not on file is rejected,
+      * since there is nothing to change.
+       320-APPLY-CHANGE-TRANSACTION.
+           PERFORM 360-FIND-SALESREP-NUMBER.
+           IF NOT TRANS-MATCH-FOUND
+              MOVE "N" TO TRANS-VALID-SWITCH
+              MOVE "SALESREP NUMBER NOT FOUND" TO WS-REASON
+           ELSE
+              MOVE ST-SALESREP-NAME TO SALESREP-NAME (SRT-INDEX)
+              ADD 1 TO CHANGE-COUNT
+           END-IF.
+
+      * This paragraph marks an existing SALESREP-TABLE entry inactive
+      * for ST-ACTION-DEACTIVATE. A number not on file is rejected, and
+      * a number already inactive is rejected as well, since there is
+      * no change to make.
+       330-APPLY-DEACTIVATE-TRANSACTION.
+           PERFORM 360-FIND-SALESREP-NUMBER.
+           IF NOT TRANS-MATCH-FOUND
+              MOVE "N" TO TRANS-VALID-SWITCH
+              MOVE "SALESREP NUMBER NOT FOUND" TO WS-REASON
+           ELSE
+              IF REP-INACTIVE (SRT-INDEX)
+                 MOVE "N" TO TRANS-VALID-SWITCH
+                 MOVE "SALESREP ALREADY INACTIVE" TO WS-REASON
+              ELSE
+                 MOVE "I" TO SALESREP-STATUS (SRT-INDEX)
+                 ADD 1 TO DEACTIVATE-COUNT
+              END-IF
+           END-IF.
+
+      * This paragraph writes one accepted-transaction line to
+      * AUDIT-LOG, naming the action taken, the salesrep, who made the
+      * change, and the resulting status.
+       340-WRITE-AUDIT-LINE.
+           EVALUATE TRUE
+              WHEN ST-ACTION-ADD
+                 MOVE "ADD" TO ADL-ACTION
+              WHEN ST-ACTION-CHANGE
+                 MOVE "CHANGE" TO ADL-ACTION
+              WHEN ST-ACTION-DEACTIVATE
+                 MOVE "DEACTIVATE" TO ADL-ACTION
+           END-EVALUATE.
+           MOVE ST-SALESREP-NUMBER TO ADL-SALESREP-NUMBER.
+           MOVE ST-SALESREP-NAME   TO ADL-SALESREP-NAME.
+           MOVE ST-CHANGED-BY      TO ADL-CHANGED-BY.
+           IF REP-INACTIVE (SRT-INDEX)
+              MOVE "INACTIVE" TO ADL-STATUS
+           ELSE
+              MOVE "ACTIVE" TO ADL-STATUS
+           END-IF.
+           MOVE "APPLIED" TO ADL-RESULT.
+           MOVE AUDIT-DETAIL-LINE TO AUDIT-AREA.
+           WRITE AUDIT-AREA.
+
+      * This paragraph writes one rejected-transaction line to
+      * ERROR-LISTING with WS-REASON explaining why it was rejected.
+       350-WRITE-ERROR-LINE.
+           EVALUATE TRUE
+              WHEN ST-ACTION-ADD
+                 MOVE "ADD" TO EDL-ACTION
+              WHEN ST-ACTION-CHANGE
+                 MOVE "CHANGE" TO EDL-ACTION
+              WHEN ST-ACTION-DEACTIVATE
+                 MOVE "DEACTIVATE" TO EDL-ACTION
+              WHEN OTHER
+                 MOVE "UNKNOWN" TO EDL-ACTION
+           END-EVALUATE.
+           MOVE ST-SALESREP-NUMBER TO EDL-SALESREP-NUMBER.
+           MOVE WS-REASON          TO EDL-REASON.
+           MOVE ERROR-DETAIL-LINE TO ERROR-AREA.
+           WRITE ERROR-AREA.
+           ADD 1 TO ERROR-COUNT.
+
+      * This paragraph searches SALESREP-TABLE for ST-SALESREP-NUMBER
+      * the same way RPT6000's 325-MOVE-SALESREP-NAME searches it for
+      * CM-SALESREP-NUMBER, leaving SRT-INDEX on the matching entry for
+      * the caller to use when found.
+       360-FIND-SALESREP-NUMBER.
+           SET MATCH-FOUND-SWITCH TO "N".
+           SET SRT-INDEX TO 1.
+           SEARCH SALESREP-GROUP
+              AT END
+                 SET MATCH-FOUND-SWITCH TO "N"
+              WHEN SALESREP-NUMBER (SRT-INDEX) = ST-SALESREP-NUMBER
+                 SET MATCH-FOUND-SWITCH TO "Y"
+           END-SEARCH.
+
+      * This paragraph rewrites every loaded SALESREP-TABLE entry out
+      * to NEW-SALESREP, including entries added by 310 during this
+      * run, so NEW-SALESREP becomes the next run's master file.
+       700-REWRITE-SALESREP-FILE.
+           PERFORM VARYING WS-REWRITE-INDEX FROM 1 BY 1
+              UNTIL WS-REWRITE-INDEX > SALESREP-COUNT
+              MOVE SALESREP-NUMBER (WS-REWRITE-INDEX)
+                 TO NSM-SALESREP-NUMBER
+              MOVE SALESREP-NAME (WS-REWRITE-INDEX)
+                 TO NSM-SALESREP-NAME
+              MOVE SALESREP-STATUS (WS-REWRITE-INDEX)
+                 TO NSM-SALESREP-STATUS
+              WRITE NEW-SALESREP-RECORD
+           END-PERFORM.
+
+      * This paragraph issues a loud console warning if SALESREP-TABLE
+      * filled up before end-of-file on OLD-SALESREP, mirroring
+      * RPT6000's 900-REPORT-SALESREP-OVERFLOW.
+       900-REPORT-SALESREP-OVERFLOW.
+           IF SALESREP-OVERFLOW-COUNT > ZERO
+              DISPLAY "*****************************************"
+              DISPLAY "*** SRM6000 WARNING: SALESREP-TABLE FULL ***"
+              DISPLAY "*** " SALESREP-OVERFLOW-COUNT
+                 " SALESREP RECORD(S) DID NOT FIT AND WERE NOT "
+                 "LOADED OR REWRITTEN."
+              DISPLAY "*** INCREASE SALESREP-TABLE OCCURS SIZE."
+              DISPLAY "*****************************************"
+           END-IF.
+
+      * This paragraph issues a console summary of how many
+      * transactions were added/changed/deactivated/rejected, the same
+      * way RPT6000's 910-REPORT-REJECT-COUNT reports its reject count.
+       910-REPORT-TRANSACTION-SUMMARY.
+           DISPLAY "*****************************************".
+           DISPLAY "*** SRM6000 TRANSACTION SUMMARY ***".
+           DISPLAY "*** ADDED:       " ADD-COUNT.
+           DISPLAY "*** CHANGED:     " CHANGE-COUNT.
+           DISPLAY "*** DEACTIVATED: " DEACTIVATE-COUNT.
+           DISPLAY "*** REJECTED:    " ERROR-COUNT.
+           DISPLAY "*****************************************".
