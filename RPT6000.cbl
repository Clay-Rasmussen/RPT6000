@@ -30,9 +30,15 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
-           SELECT INPUT-CUSTMAST ASSIGN TO CUSTMAST.
+           SELECT INPUT-CUSTMAST ASSIGN TO DYNAMIC WS-CUSTMAST-FILENAME.
            SELECT INPUT-SALESREP ASSIGN TO SALESREP.
            SELECT OUTPUT-RPT6000 ASSIGN TO RPT6000.
+           SELECT OUTPUT-REJECT  ASSIGN TO REJLIST.
+           SELECT OUTPUT-EXTRACT ASSIGN TO EXTRACT6000.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPT6000
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT DIVISION-LIST-FILE ASSIGN TO DIVLIST
+               FILE STATUS IS WS-DIVISION-LIST-STATUS.
 
        DATA DIVISION.
 
@@ -59,15 +65,165 @@
 
        01  PRINT-AREA      PIC X(130).
 
+       FD  OUTPUT-REJECT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 130 CHARACTERS
+           BLOCK CONTAINS 130 CHARACTERS.
+
+       01  REJECT-AREA     PIC X(130).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 4702 CHARACTERS
+           BLOCK CONTAINS 4702 CHARACTERS.
+
+      * CK-EXCEPTION-TABLE/CK-TOP-GROWTH-TABLE/CK-TOP-DECLINE-TABLE
+      * mirror EXCEPTION-TABLE/TOP-GROWTH-TABLE/TOP-DECLINE-TABLE field
+      * for field so 375-WRITE-CHECKPOINT/160-RESTORE-FROM-CHECKPOINT
+      * can copy the whole table in one group MOVE. Without these (and
+      * CK-REJECT-COUNT) a restarted run's exception summary,
+      * leaderboard, and reject count would only reflect records
+      * processed after the restart point instead of the whole file.
+      * CK-PAGE-COUNT/CK-LINE-COUNT save PAGE-COUNT/LINE-COUNT: without
+      * them a resumed run reloads LINE-COUNT's fresh-run default of 99,
+      * which is >= LINES-ON-PAGE and fires a spurious extra heading
+      * block at the top of 320's first call after the restart.
+       01  CHECKPOINT-RECORD.
+           05  CK-RECORDS-READ            PIC 9(8).
+           05  CK-OLD-SALESREP-NUMBER     PIC 99.
+           05  CK-OLD-BRANCH-NUMBER       PIC 99.
+           05  CK-FIRST-RECORD-SWITCH     PIC X.
+           05  CK-PAGE-COUNT              PIC S9(3).
+           05  CK-LINE-COUNT              PIC S9(3).
+           05  CK-SALESREP-TOTAL-THIS-YTD PIC S9(6)V99.
+           05  CK-SALESREP-TOTAL-LAST-YTD PIC S9(6)V99.
+           05  CK-BRANCH-TOTAL-THIS-YTD   PIC S9(6)V99.
+           05  CK-BRANCH-TOTAL-LAST-YTD   PIC S9(6)V99.
+           05  CK-GRAND-TOTAL-THIS-YTD    PIC S9(7)V99.
+           05  CK-GRAND-TOTAL-LAST-YTD    PIC S9(7)V99.
+           05  CK-REJECT-COUNT            PIC 9(6).
+           05  CK-EX-TABLE-COUNT          PIC 9(3).
+           05  CK-EXCEPTION-TABLE.
+               10  CK-EXCEPTION-GROUP OCCURS 500 TIMES.
+                   15  CK-EX-SALESREP-NUMBER PIC 99.
+                   15  CK-EX-COUNT           PIC 9(6).
+           05  CK-TG-COUNT                PIC 9(2).
+           05  CK-TOP-GROWTH-TABLE.
+               10  CK-TG-ENTRY OCCURS 10 TIMES.
+                   15  CK-TG-CUSTOMER-NUMBER  PIC 9(5).
+                   15  CK-TG-CUSTOMER-NAME    PIC X(20).
+                   15  CK-TG-SALESREP-NUMBER  PIC 99.
+                   15  CK-TG-CHANGE-PERCENT   PIC S9(3)V9.
+           05  CK-TD-COUNT                PIC 9(2).
+           05  CK-TOP-DECLINE-TABLE.
+               10  CK-TD-ENTRY OCCURS 10 TIMES.
+                   15  CK-TD-CUSTOMER-NUMBER  PIC 9(5).
+                   15  CK-TD-CUSTOMER-NAME    PIC X(20).
+                   15  CK-TD-SALESREP-NUMBER  PIC 99.
+                   15  CK-TD-CHANGE-PERCENT   PIC S9(3)V9.
+
+       FD  OUTPUT-EXTRACT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 200 CHARACTERS
+           BLOCK CONTAINS 200 CHARACTERS.
+
+       01  EXTRACT-AREA    PIC X(200).
+
+       FD  DIVISION-LIST-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 80 CHARACTERS.
+
+       01  DIVISION-LIST-RECORD.
+           05  DL-DIVISION-NAME       PIC X(20).
+           05  DL-CUSTMAST-FILENAME   PIC X(40).
+           05  FILLER                 PIC X(20).
+
        WORKING-STORAGE SECTION.
 
+       01  WS-CHECKPOINT-STATUS   PIC X(2)    VALUE "00".
+       01  WS-CHECKPOINT-INTERVAL PIC 9(5)    VALUE 1000.
+       01  WS-RECORDS-READ        PIC 9(8)    VALUE ZERO.
+
+      * WS-CUSTMAST-FILENAME backs INPUT-CUSTMAST's dynamic ASSIGN, so a
+      * multi-division run (070-PROCESS-ALL-DIVISIONS) can reopen
+      * INPUT-CUSTMAST against a different file per division. A single-
+      * division run just leaves it at the "CUSTMAST" default.
+       01  WS-CUSTMAST-FILENAME   PIC X(40)   VALUE "CUSTMAST".
+       01  WS-DIVISION-LIST-STATUS PIC X(2)   VALUE "00".
+       01  WS-CURRENT-DIVISION-NAME PIC X(20) VALUE SPACES.
+
        01 SALESREP-TABLE.
-           05  SALESREP-GROUP OCCURS 100 TIMES
+           05  SALESREP-GROUP OCCURS 500 TIMES
                              INDEXED BY SRT-INDEX.
               10  SALESREP-NUMBER PIC 9(2).
               10  SALESREP-NAME   PIC X(10).
               05 FILLER           PIC X(118).
 
+       01  SALESREP-TABLE-SIZE       PIC 9(3) VALUE 500.
+       01  SALESREP-OVERFLOW-COUNT   PIC 9(4) VALUE ZERO.
+
+      * SALESREP-COUNT is the number of entries actually stored in
+      * SALESREP-TABLE -- it only advances when a record is stored, so
+      * an SM-REP-INACTIVE record read-and-skipped in 200-LOAD-SALESREP-
+      * TABLE does not burn a table slot the way driving the loop off
+      * SRT-INDEX (a pure read counter) used to. Mirrors SRM6000.cbl's
+      * own SALESREP-COUNT/SALESREP-TABLE-SIZE pattern.
+       01  SALESREP-COUNT            PIC 9(3) VALUE ZERO.
+
+       01  EXCEPTION-TABLE.
+           05  EXCEPTION-GROUP OCCURS 500 TIMES
+                               INDEXED BY EX-INDEX.
+              10  EX-SALESREP-NUMBER PIC 99.
+              10  EX-COUNT           PIC 9(6).
+
+       01  EX-TABLE-COUNT            PIC 9(3) VALUE ZERO.
+       01  EX-TABLE-MAX              PIC 9(3) VALUE 500.
+
+       01  EXTRACT-FIELDS.
+           05  EXT-THIS-YTD          PIC -(5)9.99.
+           05  EXT-LAST-YTD          PIC -(5)9.99.
+           05  EXT-CHANGE-AMOUNT     PIC -(5)9.99.
+
+       01  EXTRACT-HEADER-LINE       PIC X(200).
+
+      * TOP-GROWTH-TABLE/TOP-DECLINE-TABLE hold the 10 best- and
+      * worst-performing customers seen so far, kept in sorted order by
+      * 328-UPDATE-LEADERBOARD so 530-PRINT-LEADERBOARD can print the
+      * final ranking with no further sorting needed.
+       01  TOP-GROWTH-TABLE.
+           05  TG-ENTRY OCCURS 10 TIMES
+                        INDEXED BY TG-INDEX.
+              10  TG-CUSTOMER-NUMBER  PIC 9(5).
+              10  TG-CUSTOMER-NAME    PIC X(20).
+              10  TG-SALESREP-NUMBER  PIC 99.
+              10  TG-CHANGE-PERCENT   PIC S9(3)V9.
+
+       01  TG-COUNT                  PIC 9(2) VALUE ZERO.
+
+       01  TOP-DECLINE-TABLE.
+           05  TD-ENTRY OCCURS 10 TIMES
+                        INDEXED BY TD-INDEX.
+              10  TD-CUSTOMER-NUMBER  PIC 9(5).
+              10  TD-CUSTOMER-NAME    PIC X(20).
+              10  TD-SALESREP-NUMBER  PIC 99.
+              10  TD-CHANGE-PERCENT   PIC S9(3)V9.
+
+       01  TD-COUNT                  PIC 9(2) VALUE ZERO.
+
+       01  LEADERBOARD-WORK-FIELDS.
+           05  LB-SUB                PIC 9(2).
+           05  LB-SUB2               PIC 9(2).
+
+       01  LB-SWAP-ENTRY.
+           05  LB-SWAP-CUSTOMER-NUMBER  PIC 9(5).
+           05  LB-SWAP-CUSTOMER-NAME    PIC X(20).
+           05  LB-SWAP-SALESREP-NUMBER  PIC 99.
+           05  LB-SWAP-CHANGE-PERCENT   PIC S9(3)V9.
 
        01  SWITCHES.
            05  SALESREP-EOF-SWITCH     PIC X    VALUE "N".
@@ -76,6 +232,20 @@
               88 CUSTMAST-EOF                   VALUE "Y".
            05  FIRST-RECORD-SWITCH     PIC X    VALUE "Y".
               88 NOT-FIRST-RECORD               VALUE "N".
+           05  CUSTOMER-VALID-SWITCH   PIC X    VALUE "Y".
+              88 CUSTOMER-RECORD-VALID          VALUE "Y".
+           05  SUMMARY-MODE-SWITCH     PIC X    VALUE "N".
+              88 SUMMARY-MODE-ON                VALUE "Y".
+           05  PERCENT-VALID-SWITCH    PIC X    VALUE "Y".
+              88 CHANGE-PERCENT-VALID            VALUE "Y".
+           05  MULTI-DIVISION-SWITCH   PIC X    VALUE "N".
+              88 MULTI-DIVISION-RUN               VALUE "Y".
+           05  DIVISION-LIST-EOF-SWITCH PIC X   VALUE "N".
+              88 DIVISION-LIST-EOF               VALUE "Y".
+           05  RESTART-PENDING-SWITCH  PIC X    VALUE "N".
+              88 RESTART-IS-PENDING               VALUE "Y".
+
+       01  REJECT-COUNT    PIC 9(6)    VALUE ZERO.
 
        01  CONTROL-FIELDS.
            05  OLD-SALESREP-NUMBER     PIC 99.
@@ -92,6 +262,8 @@
            05 SALESREP-TOTAL-LAST-YTD PIC S9(6)V99   VALUE ZERO.
            05 BRANCH-TOTAL-THIS-YTD   PIC S9(6)V99   VALUE ZERO.
            05 BRANCH-TOTAL-LAST-YTD   PIC S9(6)V99   VALUE ZERO.
+           05 DIVISION-TOTAL-THIS-YTD PIC S9(7)V99   VALUE ZERO.
+           05 DIVISION-TOTAL-LAST-YTD PIC S9(7)V99   VALUE ZERO.
            05 GRAND-TOTAL-THIS-YTD    PIC S9(7)V99   VALUE ZERO.
            05 GRAND-TOTAL-LAST-YTD    PIC S9(7)V99   VALUE ZERO.
            05 GRAND-TOTAL-CHANGE-AMT  PIC S9(7)V99   VALUE ZERO.
@@ -100,6 +272,39 @@
        01  CALCULATION-FIELDS  PACKED-DECIMAL.
            05  WS-CHANGE-AMOUNT       PIC S9(7)V99   VALUE ZERO.
            05  WS-CHANGE-PERCENT      PIC S9(3)V9    VALUE ZERO.
+           05  WS-THIS-PERIOD-AMOUNT  PIC S9(5)V99   VALUE ZERO.
+           05  WS-LAST-PERIOD-AMOUNT  PIC S9(5)V99   VALUE ZERO.
+
+      * WS-COMPARISON-BASIS picks which pair of CUSTMAST fields 320 and
+      * 329 compare: YTD (the original this-YTD/last-YTD), MONTH
+      * (this-month/last-month), or 2YEAR (this-YTD/two-years-ago).
+      * WS-REPORT-TITLE is the matching heading text for 100-FORMAT-
+      * REPORT-HEADING, so relabeling a run is a parameter, not a
+      * recompile. SALESREP-TOTAL-THIS-YTD and friends keep their
+      * established names even when the basis isn't YTD -- renaming
+      * every total/checkpoint/extract field across the program for a
+      * label change was judged not worth the churn.
+       01  WS-COMPARISON-BASIS       PIC X(5)  VALUE "YTD".
+           88  BASIS-IS-MONTH                  VALUE "MONTH".
+           88  BASIS-IS-2YEAR                  VALUE "2YEAR".
+
+       01  WS-REPORT-TITLE            PIC X(51)
+           VALUE "YEAR-TO-DATE SALES REPORT".
+
+      * WS-COLUMN-LABEL is HEADING-LINE-4's basis-specific replacement
+      * for the static "THIS YTD      LAST YTD" sub-heading, set
+      * alongside WS-REPORT-TITLE in 050-READ-RUN-PARAMETERS and moved
+      * into HL4-PERIOD-LABELS by 100-FORMAT-REPORT-HEADING.
+       01  WS-COLUMN-LABEL            PIC X(22)
+           VALUE "THIS YTD      LAST YTD".
+
+      * WS-EXTRACT-THIS-LABEL/WS-EXTRACT-LAST-LABEL are the CSV column
+      * names for EXTRACT-HEADER-LINE's this-period/last-period columns,
+      * set the same way as WS-COLUMN-LABEL so the header names stay in
+      * step with the EXT-THIS-YTD/EXT-LAST-YTD values 329-WRITE-
+      * EXTRACT-LINE already varies by basis.
+       01  WS-EXTRACT-THIS-LABEL      PIC X(20) VALUE "SALES_THIS_YTD".
+       01  WS-EXTRACT-LAST-LABEL      PIC X(20) VALUE "SALES_LAST_YTD".
 
        01  CURRENT-DATE-AND-TIME.
            05  CD-YEAR         PIC 9999.
@@ -117,8 +322,7 @@
            05  FILLER          PIC X(1)    VALUE "/".
            05  HL1-YEAR        PIC 9(4).
            05  FILLER          PIC X(26)   VALUE SPACE.
-           05  FILLER          PIC X(20)   VALUE "YEAR-TO-DATE SALES R".
-           05  FILLER          PIC X(31)   VALUE "EPORT".
+           05  HL1-REPORT-TITLE PIC X(51).
            05  FILLER          PIC X(6)    VALUE "PAGE: ".
            05  HL1-PAGE-NUMBER PIC ZZZ9.
            05  FILLER          PIC X(26)   VALUE SPACE.
@@ -146,7 +350,8 @@
            05  FILLER PIC X(13)    VALUE SPACE.
            05  FILLER PIC X(8)     VALUE "CUSTOMER".
            05  FILLER PIC X(14)    VALUE SPACE.
-           05  FILLER PIC X(22)    VALUE "THIS YTD      LAST YTD".
+           05  HL4-PERIOD-LABELS PIC X(22)
+                                  VALUE "THIS YTD      LAST YTD".
            05  FILLER PIC X(7)     VALUE SPACE.
            05  FILLER PIC X(18)    VALUE "AMOUNT     PERCENT".
            05  FILLER PIC X(31)    VALUE SPACE.
@@ -190,6 +395,71 @@
                                    PIC X(6).
            05  FILLER              PIC X(31)   VALUE SPACE.
 
+       01  EXCEPTION-HEADING-LINE.
+           05  FILLER          PIC X(38)
+               VALUE "UNMATCHED SALESREP NUMBER EXCEPTIONS".
+           05  FILLER          PIC X(92)   VALUE SPACE.
+
+       01  EXCEPTION-COLUMN-LINE.
+           05  FILLER          PIC X(11)   VALUE "SALESREP NO".
+           05  FILLER          PIC X(3)    VALUE SPACE.
+           05  FILLER          PIC X(20)   VALUE "CUSTOMERS AFFECTED".
+           05  FILLER          PIC X(96)   VALUE SPACE.
+
+       01  EXCEPTION-LINE.
+           05  EXL-SALESREP-NUMBER  PIC Z9.
+           05  FILLER               PIC X(12)   VALUE SPACE.
+           05  EXL-CUSTOMER-COUNT   PIC ZZZ,ZZ9.
+           05  FILLER               PIC X(109)  VALUE SPACE.
+
+       01  GROWTH-HEADING-LINE.
+           05  FILLER          PIC X(15)   VALUE "TOP 10 GROWTH".
+           05  FILLER          PIC X(115)  VALUE SPACE.
+
+       01  DECLINE-HEADING-LINE.
+           05  FILLER          PIC X(15)   VALUE "TOP 10 DECLINE".
+           05  FILLER          PIC X(115)  VALUE SPACE.
+
+       01  LEADERBOARD-COLUMN-LINE.
+           05  FILLER          PIC X(5)    VALUE "CUST".
+           05  FILLER          PIC X(3)    VALUE SPACE.
+           05  FILLER          PIC X(20)   VALUE "CUSTOMER NAME".
+           05  FILLER          PIC X(3)    VALUE SPACE.
+           05  FILLER          PIC X(8)    VALUE "SLSREP".
+           05  FILLER          PIC X(3)    VALUE SPACE.
+           05  FILLER          PIC X(10)   VALUE "CHANGE %".
+           05  FILLER          PIC X(78)   VALUE SPACE.
+
+       01  LEADERBOARD-LINE.
+           05  LBL-CUSTOMER-NUMBER  PIC Z(4)9.
+           05  FILLER               PIC X(3)    VALUE SPACE.
+           05  LBL-CUSTOMER-NAME    PIC X(20).
+           05  FILLER               PIC X(3)    VALUE SPACE.
+           05  LBL-SALESREP-NUMBER  PIC Z9.
+           05  FILLER               PIC X(7)    VALUE SPACE.
+           05  LBL-CHANGE-PERCENT   PIC +++9.9.
+           05  FILLER               PIC X(84)   VALUE SPACE.
+
+       01  REJECT-HEADING-LINE.
+           05  FILLER          PIC X(20)   VALUE "RPT6000 REJECT LIST".
+           05  FILLER          PIC X(110)  VALUE SPACE.
+
+       01  REJECT-COLUMN-LINE.
+           05  FILLER          PIC X(7)    VALUE "CUST NO".
+           05  FILLER          PIC X(3)    VALUE SPACE.
+           05  FILLER          PIC X(11)   VALUE "SALESREP NO".
+           05  FILLER          PIC X(3)    VALUE SPACE.
+           05  FILLER          PIC X(35)   VALUE "REASON REJECTED".
+           05  FILLER          PIC X(71)   VALUE SPACE.
+
+       01  REJECT-LINE.
+           05  RL-CUSTOMER-NUMBER  PIC Z(4)9.
+           05  FILLER              PIC X(3)    VALUE SPACE.
+           05  RL-SALESREP-NUMBER  PIC Z9.
+           05  FILLER              PIC X(10)   VALUE SPACE.
+           05  RL-REASON           PIC X(40).
+           05  FILLER              PIC X(70)   VALUE SPACE.
+
        01  SALESREP-TOTAL-LINE.
            05  FILLER              PIC X(36)   VALUE SPACE.
            05  FILLER              PIC X(16)   VALUE "SALESREP TOTAL".
@@ -218,6 +488,19 @@
                                    PIC X(6).
            05  FILLER              PIC X(31)   VALUE "**".
 
+       01  DIVISION-TOTAL-LINE.
+           05  DVL-DIVISION-NAME   PIC X(20).
+           05  FILLER              PIC X(16)   VALUE SPACE.
+           05  FILLER              PIC X(14)   VALUE "DIVISION TOTAL".
+           05  DVL-SALES-THIS-YTD  PIC $,$$$,$$9.99-.
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  DVL-SALES-LAST-YTD  PIC $,$$$,$$9.99-.
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  DVL-CHANGE-AMOUNT   PIC $,$$$,$$9.99-.
+           05  FILLER              PIC X(2)    VALUE SPACE.
+           05  DVL-CHANGE-PERCENT  PIC +++9.9.
+           05  FILLER              PIC X(31)   VALUE "---".
+
        01  GRAND-TOTAL-LINE-1.
            05  FILLER               PIC X(36)   VALUE SPACE.
            05  FILLER               PIC X(14)   VALUE "   GRAND TOTAL".
@@ -242,31 +525,183 @@
        000-PREPARE-SALES-REPORT.
 
            INITIALIZE SALESREP-TABLE.
-
-           OPEN INPUT  INPUT-CUSTMAST
-           OPEN INPUT  INPUT-SALESREP
-                OUTPUT OUTPUT-RPT6000.
+           INITIALIZE EXCEPTION-TABLE.
+
+           PERFORM 050-READ-RUN-PARAMETERS.
+           PERFORM 060-CHECK-FOR-DIVISION-LIST.
+           PERFORM 150-CHECK-FOR-RESTART.
+
+      * A restart only ever applies to the legacy single-file run (see
+      * 070-PROCESS-ALL-DIVISIONS); a multi-division run always starts
+      * clean. Opening the report/reject/extract files OUTPUT when no
+      * restart is pending matches the original behavior; opening them
+      * EXTEND when one is pending appends to what a prior, interrupted
+      * run already wrote instead of truncating it back to empty.
+           IF RESTART-IS-PENDING AND NOT MULTI-DIVISION-RUN
+              OPEN INPUT  INPUT-SALESREP
+                   EXTEND OUTPUT-RPT6000
+                   EXTEND OUTPUT-REJECT
+                   EXTEND OUTPUT-EXTRACT
+           ELSE
+              OPEN INPUT  INPUT-SALESREP
+                   OUTPUT OUTPUT-RPT6000
+                   OUTPUT OUTPUT-REJECT
+                   OUTPUT OUTPUT-EXTRACT
+
+              MOVE REJECT-HEADING-LINE TO REJECT-AREA
+              WRITE REJECT-AREA
+              MOVE REJECT-COLUMN-LINE TO REJECT-AREA
+              WRITE REJECT-AREA
+
+              MOVE SPACES TO EXTRACT-HEADER-LINE
+              STRING
+                 "BRANCH,SALESREP_NUMBER,SALESREP_NAME,"
+                    DELIMITED BY SIZE
+                 "CUSTOMER_NUMBER,CUSTOMER_NAME,"
+                    DELIMITED BY SIZE
+                 FUNCTION TRIM (WS-EXTRACT-THIS-LABEL)
+                    DELIMITED BY SPACE
+                 ","
+                    DELIMITED BY SIZE
+                 FUNCTION TRIM (WS-EXTRACT-LAST-LABEL)
+                    DELIMITED BY SPACE
+                 ","
+                    DELIMITED BY SIZE
+                 "CHANGE_AMOUNT,CHANGE_PERCENT"
+                    DELIMITED BY SIZE
+                 INTO EXTRACT-HEADER-LINE
+              END-STRING
+              MOVE EXTRACT-HEADER-LINE TO EXTRACT-AREA
+              WRITE EXTRACT-AREA
+           END-IF.
 
            PERFORM 100-FORMAT-REPORT-HEADING.
 
            PERFORM 200-LOAD-SALESREP-TABLE.
 
-           PERFORM 300-PREPARE-SALES-LINES
-               UNTIL CUSTMAST-EOF.
+           IF MULTI-DIVISION-RUN
+              PERFORM 070-PROCESS-ALL-DIVISIONS
+           ELSE
+              OPEN INPUT INPUT-CUSTMAST
+              IF RESTART-IS-PENDING
+                 PERFORM 160-RESTORE-FROM-CHECKPOINT
+              END-IF
+              PERFORM 300-PREPARE-SALES-LINES
+                 UNTIL CUSTMAST-EOF
+              CLOSE INPUT-CUSTMAST
+           END-IF.
+
+           PERFORM 730-CLEAR-CHECKPOINT.
 
            PERFORM 500-PRINT-GRAND-TOTALS.
+           PERFORM 520-PRINT-SALESREP-EXCEPTIONS.
+           PERFORM 530-PRINT-LEADERBOARD.
+
+           CLOSE INPUT-SALESREP
+                 OUTPUT-RPT6000
+                 OUTPUT-REJECT
+                 OUTPUT-EXTRACT.
+
+           PERFORM 900-REPORT-SALESREP-OVERFLOW.
+           PERFORM 910-REPORT-REJECT-COUNT.
 
-           CLOSE INPUT-CUSTMAST
-                 INPUT-SALESREP
-                 OUTPUT-RPT6000.
            STOP RUN.
 
+      * This paragraph empties CHKPT6000 once the run completes
+      * normally, so the next run's 150-CHECK-FOR-RESTART finds no
+      * checkpoint record and starts fresh from record one. Called
+      * unconditionally after both the legacy and multi-division
+      * branches (not just the legacy one) so a stale checkpoint left
+      * by an earlier run -- of either kind -- never survives a
+      * completed run to be wrongly picked up by the next one.
+       730-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+      * This paragraph issues a loud console warning if SALESREP-TABLE
+      * filled up before end-of-file on INPUT-SALESREP, so a capacity
+      * problem doesn't masquerade as a bad salesrep number on CUSTMAST.
+       900-REPORT-SALESREP-OVERFLOW.
+           IF SALESREP-OVERFLOW-COUNT > ZERO
+              DISPLAY "*****************************************"
+              DISPLAY "*** RPT6000 WARNING: SALESREP-TABLE FULL ***"
+              DISPLAY "*** " SALESREP-OVERFLOW-COUNT
+                 " SALESREP RECORD(S) DID NOT FIT AND WERE NOT "
+                 "LOADED.  THEIR CUSTOMERS WILL SHOW AS UNKNOWN."
+              DISPLAY "*** INCREASE SALESREP-TABLE OCCURS SIZE."
+              DISPLAY "*****************************************"
+           END-IF.
+
+      * This paragraph issues a console message telling the operator
+      * how many CUSTMAST records were routed to the reject listing
+      * instead of the report, so a bad record is noticed immediately
+      * rather than only when the totals look wrong.
+       910-REPORT-REJECT-COUNT.
+           IF REJECT-COUNT > ZERO
+              DISPLAY "*****************************************"
+              DISPLAY "*** RPT6000: " REJECT-COUNT
+                 " CUSTMAST RECORD(S) FAILED VALIDATION AND "
+                 "WERE WRITTEN TO THE REJECT LISTING."
+              DISPLAY "*****************************************"
+           END-IF.
+
+
+      * This paragraph reads run-time parameters from the environment
+      * so the same load module can be run different ways without a
+      * recompile. RPT6000_SUMMARY_MODE of "Y" suppresses customer-level
+      * detail (320) and prints only the rollup totals.
+       050-READ-RUN-PARAMETERS.
+           ACCEPT SUMMARY-MODE-SWITCH FROM ENVIRONMENT
+              "RPT6000_SUMMARY_MODE".
+           ACCEPT WS-COMPARISON-BASIS FROM ENVIRONMENT
+              "RPT6000_COMPARISON_BASIS".
+           IF WS-COMPARISON-BASIS = SPACES
+              MOVE "YTD" TO WS-COMPARISON-BASIS
+           END-IF.
+           EVALUATE TRUE
+              WHEN BASIS-IS-MONTH
+                 MOVE "THIS-MONTH VS LAST-MONTH SALES REPORT"
+                    TO WS-REPORT-TITLE
+                 MOVE "THIS MONTH  LAST MONTH"
+                    TO WS-COLUMN-LABEL
+                 MOVE "SALES_THIS_MONTH"  TO WS-EXTRACT-THIS-LABEL
+                 MOVE "SALES_LAST_MONTH"  TO WS-EXTRACT-LAST-LABEL
+              WHEN BASIS-IS-2YEAR
+                 MOVE "YTD VS TWO-YEARS-AGO SALES REPORT"
+                    TO WS-REPORT-TITLE
+                 MOVE "THIS YTD       2YR AGO"
+                    TO WS-COLUMN-LABEL
+                 MOVE "SALES_THIS_YTD"     TO WS-EXTRACT-THIS-LABEL
+                 MOVE "SALES_TWO_YEARS_AGO" TO WS-EXTRACT-LAST-LABEL
+              WHEN OTHER
+                 MOVE "YEAR-TO-DATE SALES REPORT" TO WS-REPORT-TITLE
+                 MOVE "THIS YTD      LAST YTD"
+                    TO WS-COLUMN-LABEL
+                 MOVE "SALES_THIS_YTD"     TO WS-EXTRACT-THIS-LABEL
+                 MOVE "SALES_LAST_YTD"     TO WS-EXTRACT-LAST-LABEL
+           END-EVALUATE.
+
+      * This paragraph looks for an optional DIVLIST file listing the
+      * division CUSTMAST files to process. If DIVLIST is present, the
+      * run processes every division named in it (070-PROCESS-ALL-
+      * DIVISIONS) with a subtotal line per division; if it is absent
+      * (status "35"), the run falls back to the original single-file
+      * CUSTMAST behavior. DIVISION-LIST-FILE is left open here for
+      * 070/075 to read, matching the CHECKPOINT-FILE idiom in
+      * 150-CHECK-FOR-RESTART.
+       060-CHECK-FOR-DIVISION-LIST.
+           OPEN INPUT DIVISION-LIST-FILE.
+           IF WS-DIVISION-LIST-STATUS = "00"
+              SET MULTI-DIVISION-RUN TO TRUE
+           END-IF.
 
       * This paragraph retrieves the current system date and time using
       * the CURRENT-DATE function. It formats and moves the date and
       * time values into the heading fields used for printing the
       * report header.
        100-FORMAT-REPORT-HEADING.
+           MOVE WS-REPORT-TITLE TO HL1-REPORT-TITLE.
+           MOVE WS-COLUMN-LABEL TO HL4-PERIOD-LABELS.
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
            MOVE CD-MONTH   TO HL1-MONTH.
            MOVE CD-DAY     TO HL1-DAY.
@@ -275,27 +710,54 @@
            MOVE CD-MINUTES TO HL2-MINUTES.
 
       * The paragraph 200-LOAD-SALESREP-TABLE loads sales representative
-      * records from an input file into an array. It loops through the
-      * file using SRT-INDEX, starting at 1 and increasing by 1 each
-      * time, until either the end of the file is reached (SALESREP-EOF)
-      * or the table limit of 100 entries is reached. In each loop, it
-      * calls paragraph 210-READ-SALESREP-TABLE-RECORD to read a record.
-      * If a record is successfully read, it stores the sales rep number
-      * and name into the corresponding array positions.
+      * records from an input file into an array. It keeps reading
+      * records (210-READ-SALESREP-TABLE-RECORD) until either the end
+      * of the file is reached (SALESREP-EOF) or SALESREP-TABLE fills
+      * up (SALESREP-COUNT = SALESREP-TABLE-SIZE). SALESREP-COUNT, not
+      * the read counter, is the storage subscript and the loop's exit
+      * test, so a record SRM6000 has deactivated (SM-REP-INACTIVE) can
+      * be read and skipped without burning a table slot it never
+      * occupies -- driving the loop off a read counter instead would
+      * let inactive records silently eat capacity that 220-COUNT-
+      * OVERFLOW-SALESREPS/900-REPORT-SALESREP-OVERFLOW would never see,
+      * since they only count records past the point the loop stops.
+      * If the table fills up before SALESREP-EOF, the remainder of the
+      * file is still read (without being stored) so 900-REPORT-
+      * SALESREP-OVERFLOW can report exactly how many SALESREP records
+      * did not fit. A deactivated rep's slot simply never gets created,
+      * so its customers fall back to "UNKNOWN" the same way an
+      * unmatched rep number always has; a blank SM-SALESREP-STATUS
+      * (data that predates the status field) does not satisfy
+      * SM-REP-INACTIVE and so still loads normally.
        200-LOAD-SALESREP-TABLE.
-           PERFORM
-              WITH TEST AFTER
-              VARYING SRT-INDEX FROM 1 BY 1
-              UNTIL SALESREP-EOF OR SRT-INDEX = 100
+           PERFORM UNTIL SALESREP-EOF
+                      OR SALESREP-COUNT = SALESREP-TABLE-SIZE
                    PERFORM 210-READ-SALESREP-TABLE-RECORD
-                   IF NOT SALESREP-EOF
+                   IF NOT SALESREP-EOF AND NOT SM-REP-INACTIVE
+                       ADD 1 TO SALESREP-COUNT
                        MOVE SM-SALESREP-NUMBER
-                          TO SALESREP-NUMBER (SRT-INDEX)
+                          TO SALESREP-NUMBER (SALESREP-COUNT)
                        MOVE SM-SALESREP-NAME
-                          TO SALESREP-NAME (SRT-INDEX)
+                          TO SALESREP-NAME (SALESREP-COUNT)
                     END-IF
            END-PERFORM.
 
+           IF NOT SALESREP-EOF
+              PERFORM 220-COUNT-OVERFLOW-SALESREPS.
+
+      * This paragraph runs only when SALESREP-TABLE filled up with
+      * records still left on INPUT-SALESREP. It keeps reading (without
+      * storing, since there is no room left) purely to count how many
+      * SALESREP records were dropped, so the end-of-run message in
+      * 900-REPORT-SALESREP-OVERFLOW is accurate.
+       220-COUNT-OVERFLOW-SALESREPS.
+           PERFORM UNTIL SALESREP-EOF
+              PERFORM 210-READ-SALESREP-TABLE-RECORD
+              IF NOT SALESREP-EOF
+                 ADD 1 TO SALESREP-OVERFLOW-COUNT
+              END-IF
+           END-PERFORM.
+
       * The paragraph 210-READ-SALESREP-TABLE-RECORD is responsible for
       * reading a single record from the input file INPUT-SALESREP. It
       * performs a READ operation and checks for the end-of-file
@@ -310,34 +772,156 @@
               AT END
                  SET SALESREP-EOF TO TRUE.
 
+      * This paragraph looks for a checkpoint left behind by a prior run
+      * that did not reach 730-CLEAR-CHECKPOINT (disk full, job
+      * cancelled, etc). It only detects and reads the checkpoint record
+      * here -- setting RESTART-IS-PENDING so 000-PREPARE-SALES-REPORT
+      * can decide whether to open the report/reject/extract files
+      * EXTEND instead of OUTPUT before any of them are touched -- the
+      * actual restore into CONTROL-FIELDS/the running totals and the
+      * repositioning of INPUT-CUSTMAST happens later, in
+      * 160-RESTORE-FROM-CHECKPOINT, once INPUT-CUSTMAST is open.
+       150-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+              READ CHECKPOINT-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    SET RESTART-IS-PENDING TO TRUE
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      * This paragraph restores CONTROL-FIELDS, the running totals, the
+      * reject count, the exception table, the leaderboard tables, and
+      * PAGE-COUNT/LINE-COUNT from CHECKPOINT-RECORD, then skips
+      * INPUT-CUSTMAST forward to where the checkpoint left off.
+      * Restoring the exception/leaderboard/reject state (not just the
+      * running totals) is what makes the end-of-run exception summary,
+      * leaderboard, and reject count cover the whole file instead of
+      * only the records read after the restart point. Restoring
+      * PAGE-COUNT/LINE-COUNT keeps 320's page-break test working off
+      * where the prior run actually left the page, instead of the
+      * fresh-run default of LINE-COUNT = 99, which would otherwise
+      * force a spurious extra heading block into the EXTEND-opened
+      * output right after the restart.
+       160-RESTORE-FROM-CHECKPOINT.
+           MOVE CK-OLD-SALESREP-NUMBER     TO OLD-SALESREP-NUMBER.
+           MOVE CK-OLD-BRANCH-NUMBER       TO OLD-BRANCH-NUMBER.
+           MOVE CK-FIRST-RECORD-SWITCH     TO FIRST-RECORD-SWITCH.
+           MOVE CK-SALESREP-TOTAL-THIS-YTD TO SALESREP-TOTAL-THIS-YTD.
+           MOVE CK-SALESREP-TOTAL-LAST-YTD TO SALESREP-TOTAL-LAST-YTD.
+           MOVE CK-BRANCH-TOTAL-THIS-YTD   TO BRANCH-TOTAL-THIS-YTD.
+           MOVE CK-BRANCH-TOTAL-LAST-YTD   TO BRANCH-TOTAL-LAST-YTD.
+           MOVE CK-GRAND-TOTAL-THIS-YTD    TO GRAND-TOTAL-THIS-YTD.
+           MOVE CK-GRAND-TOTAL-LAST-YTD    TO GRAND-TOTAL-LAST-YTD.
+           MOVE CK-RECORDS-READ            TO WS-RECORDS-READ.
+           MOVE CK-REJECT-COUNT            TO REJECT-COUNT.
+           MOVE CK-EX-TABLE-COUNT          TO EX-TABLE-COUNT.
+           MOVE CK-EXCEPTION-TABLE         TO EXCEPTION-TABLE.
+           MOVE CK-TG-COUNT                TO TG-COUNT.
+           MOVE CK-TOP-GROWTH-TABLE        TO TOP-GROWTH-TABLE.
+           MOVE CK-TD-COUNT                TO TD-COUNT.
+           MOVE CK-TOP-DECLINE-TABLE       TO TOP-DECLINE-TABLE.
+           MOVE CK-PAGE-COUNT              TO PAGE-COUNT.
+           MOVE CK-LINE-COUNT              TO LINE-COUNT.
+           DISPLAY "RPT6000: RESUMING FROM CHECKPOINT AT CUSTMAST "
+              "RECORD " WS-RECORDS-READ.
+           PERFORM 165-SKIP-TO-CHECKPOINT.
+
+      * This paragraph re-reads (and discards) CK-RECORDS-READ records
+      * from INPUT-CUSTMAST so the file is positioned right after the
+      * last record the checkpointed run had already processed.
+       165-SKIP-TO-CHECKPOINT.
+           PERFORM CK-RECORDS-READ TIMES
+              READ INPUT-CUSTMAST
+                 AT END
+                    SET CUSTMAST-EOF TO TRUE
+              END-READ
+           END-PERFORM.
+
+      * This paragraph drives a multi-division run. For each DIVISION-
+      * LIST-RECORD read from DIVISION-LIST-FILE, it repoints the
+      * dynamic WS-CUSTMAST-FILENAME at that division's CUSTMAST file,
+      * resets the per-file control switches the same way a fresh run
+      * would start (FIRST-RECORD-SWITCH, CUSTMAST-EOF-SWITCH), runs
+      * the normal 300-PREPARE-SALES-LINES loop against it, then prints
+      * the division subtotal line before moving on to the next
+      * division. Checkpoint/restart remains scoped to the legacy
+      * single-file run (see 000-PREPARE-SALES-REPORT); WS-RECORDS-READ
+      * keeps accumulating across divisions purely for the end-of-run
+      * SALESREP-OVERFLOW/REJECT-COUNT messages.
+       070-PROCESS-ALL-DIVISIONS.
+           PERFORM 075-READ-DIVISION-LIST-RECORD.
+           PERFORM UNTIL DIVISION-LIST-EOF
+              MOVE DL-CUSTMAST-FILENAME TO WS-CUSTMAST-FILENAME
+              MOVE DL-DIVISION-NAME TO WS-CURRENT-DIVISION-NAME
+              MOVE "Y" TO FIRST-RECORD-SWITCH
+              MOVE "N" TO CUSTMAST-EOF-SWITCH
+
+              OPEN INPUT INPUT-CUSTMAST
+
+              PERFORM 300-PREPARE-SALES-LINES
+                 UNTIL CUSTMAST-EOF
+
+              CLOSE INPUT-CUSTMAST
+
+              PERFORM 365-PRINT-DIVISION-LINE
+
+              PERFORM 075-READ-DIVISION-LIST-RECORD
+           END-PERFORM.
+
+           CLOSE DIVISION-LIST-FILE.
+
+      * This paragraph reads a single record from DIVISION-LIST-FILE,
+      * mirroring the 210-READ-SALESREP-TABLE-RECORD idiom.
+       075-READ-DIVISION-LIST-RECORD.
+           READ DIVISION-LIST-FILE
+              AT END
+                 SET DIVISION-LIST-EOF TO TRUE
+           END-READ.
+
       * This is the main processing loop for the report. It reads each
       * customer record and determines control breaks using an EVALUATE
       * statement. Based on changes in branch or sales representative,
       * it triggers printing of totals and customer lines accordingly.
        300-PREPARE-SALES-LINES.
            PERFORM 310-READ-CUSTOMER-RECORD.
-           EVALUATE TRUE
-              WHEN CUSTMAST-EOF
-                PERFORM 355-PRINT-SALESREP-LINE
-                PERFORM 360-PRINT-BRANCH-LINE
-           WHEN FIRST-RECORD-SWITCH = "Y"
-              PERFORM 320-PRINT-CUSTOMER-LINE
-              MOVE "N" TO FIRST-RECORD-SWITCH
-              MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
-              MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER
-           WHEN CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER
-              PERFORM 355-PRINT-SALESREP-LINE
-              PERFORM 360-PRINT-BRANCH-LINE
-              PERFORM 320-PRINT-CUSTOMER-LINE
-              MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
-              MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER
-           WHEN CM-SALESREP-NUMBER > OLD-SALESREP-NUMBER
-              PERFORM 355-PRINT-SALESREP-LINE
-              PERFORM 320-PRINT-CUSTOMER-LINE
-              MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
-           WHEN OTHER
-            PERFORM 320-PRINT-CUSTOMER-LINE
-            END-EVALUATE.
+           SET CUSTOMER-RECORD-VALID TO TRUE.
+           IF NOT CUSTMAST-EOF
+              PERFORM 315-VALIDATE-CUSTOMER-RECORD
+              IF NOT CUSTOMER-RECORD-VALID
+                 PERFORM 317-WRITE-REJECT-LINE
+              END-IF
+           END-IF.
+           IF CUSTOMER-RECORD-VALID
+              EVALUATE TRUE
+                 WHEN CUSTMAST-EOF
+                   PERFORM 355-PRINT-SALESREP-LINE
+                   PERFORM 360-PRINT-BRANCH-LINE
+                WHEN FIRST-RECORD-SWITCH = "Y"
+                   PERFORM 320-PRINT-CUSTOMER-LINE
+                   MOVE "N" TO FIRST-RECORD-SWITCH
+                   MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
+                   MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER
+                WHEN CM-BRANCH-NUMBER > OLD-BRANCH-NUMBER
+                   PERFORM 355-PRINT-SALESREP-LINE
+                   PERFORM 360-PRINT-BRANCH-LINE
+                   PERFORM 320-PRINT-CUSTOMER-LINE
+                   MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
+                   MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER
+                WHEN CM-SALESREP-NUMBER > OLD-SALESREP-NUMBER
+                   PERFORM 355-PRINT-SALESREP-LINE
+                   PERFORM 320-PRINT-CUSTOMER-LINE
+                   MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER
+                WHEN OTHER
+                   PERFORM 320-PRINT-CUSTOMER-LINE
+              END-EVALUATE
+           END-IF.
+           IF NOT CUSTMAST-EOF
+              PERFORM 370-CHECKPOINT-IF-DUE
+           END-IF.
 
 
       * This paragraph reads the next record from the input file.
@@ -346,7 +930,82 @@
        310-READ-CUSTOMER-RECORD.
            READ INPUT-CUSTMAST
               AT END
-                 SET CUSTMAST-EOF TO TRUE.
+                 SET CUSTMAST-EOF TO TRUE
+              NOT AT END
+                 ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+      * This paragraph edits the CUSTMAST record just read. A negative
+      * sales amount, a zero/non-numeric customer number, or a salesrep
+      * number out of the valid 01-99 range sets CUSTOMER-VALID-SWITCH
+      * to "N" so 300-PREPARE-SALES-LINES routes the record to the
+      * reject listing instead of letting it into the totals. This is
+      * CUSTMAST data-integrity checking, so it checks every period
+      * field CUSTMAST carries (YTD, month, two-years-ago) for a
+      * negative amount, not only whichever pair 319-SELECT-PERIOD-
+      * AMOUNTS is about to pick for the run's comparison basis -- a
+      * bad amount in a field the run isn't reporting on today would
+      * otherwise flow straight into the totals/extract the day
+      * someone reruns the same data with a different basis. Each check
+      * only sets RL-REASON when it is still SPACES, so a record that
+      * fails more than one check keeps the first reason found instead
+      * of the last check silently overwriting it on the reject line.
+       315-VALIDATE-CUSTOMER-RECORD.
+           SET CUSTOMER-RECORD-VALID TO TRUE.
+           MOVE SPACES TO RL-REASON.
+           IF CM-CUSTOMER-NUMBER IS NOT NUMERIC
+              OR CM-CUSTOMER-NUMBER = ZERO
+              MOVE "N" TO CUSTOMER-VALID-SWITCH
+              IF RL-REASON = SPACES
+                 MOVE "INVALID CUSTOMER NUMBER" TO RL-REASON
+              END-IF
+           END-IF.
+           IF CM-SALES-THIS-YTD < ZERO
+              MOVE "N" TO CUSTOMER-VALID-SWITCH
+              IF RL-REASON = SPACES
+                 MOVE "NEGATIVE THIS-YTD SALES" TO RL-REASON
+              END-IF
+           END-IF.
+           IF CM-SALES-LAST-YTD < ZERO
+              MOVE "N" TO CUSTOMER-VALID-SWITCH
+              IF RL-REASON = SPACES
+                 MOVE "NEGATIVE LAST-YTD SALES" TO RL-REASON
+              END-IF
+           END-IF.
+           IF CM-SALES-THIS-MONTH < ZERO
+              MOVE "N" TO CUSTOMER-VALID-SWITCH
+              IF RL-REASON = SPACES
+                 MOVE "NEGATIVE THIS-MONTH SALES" TO RL-REASON
+              END-IF
+           END-IF.
+           IF CM-SALES-LAST-MONTH < ZERO
+              MOVE "N" TO CUSTOMER-VALID-SWITCH
+              IF RL-REASON = SPACES
+                 MOVE "NEGATIVE LAST-MONTH SALES" TO RL-REASON
+              END-IF
+           END-IF.
+           IF CM-SALES-TWO-YEARS-AGO < ZERO
+              MOVE "N" TO CUSTOMER-VALID-SWITCH
+              IF RL-REASON = SPACES
+                 MOVE "NEGATIVE TWO-YEARS-AGO SALES" TO RL-REASON
+              END-IF
+           END-IF.
+           IF CM-SALESREP-NUMBER IS NOT NUMERIC
+              OR CM-SALESREP-NUMBER = ZERO
+              MOVE "N" TO CUSTOMER-VALID-SWITCH
+              IF RL-REASON = SPACES
+                 MOVE "SALESREP NUMBER OUT OF RANGE" TO RL-REASON
+              END-IF
+           END-IF.
+
+      * This paragraph writes one line to the reject listing for a
+      * CUSTMAST record that failed 315-VALIDATE-CUSTOMER-RECORD.
+       317-WRITE-REJECT-LINE.
+           MOVE CM-CUSTOMER-NUMBER TO RL-CUSTOMER-NUMBER.
+           MOVE CM-SALESREP-NUMBER TO RL-SALESREP-NUMBER.
+           MOVE REJECT-LINE TO REJECT-AREA.
+           WRITE REJECT-AREA.
+           ADD 1 TO REJECT-COUNT.
 
 
       * This paragraph formats and prints a single customer detail line.
@@ -356,7 +1015,8 @@
        320-PRINT-CUSTOMER-LINE.
 
            IF LINE-COUNT >= LINES-ON-PAGE
-              PERFORM 330-PRINT-HEADING-LINES.
+              PERFORM 330-PRINT-HEADING-LINES
+           END-IF.
 
            IF CM-BRANCH-NUMBER NOT = OLD-BRANCH-NUMBER
                 MOVE CM-BRANCH-NUMBER TO CL-BRANCH-NUMBER
@@ -373,28 +1033,165 @@
               MOVE SPACES TO CL-SALESREP-NUMBER.
               PERFORM 325-MOVE-SALESREP-NAME.
 
+           IF CL-SALESREP-NAME = "UNKNOWN"
+              PERFORM 327-RECORD-SALESREP-EXCEPTION.
+
+           PERFORM 319-SELECT-PERIOD-AMOUNTS.
            MOVE CM-CUSTOMER-NUMBER TO CL-CUSTOMER-NUMBER.
            MOVE CM-CUSTOMER-NAME TO CL-CUSTOMER-NAME.
-           MOVE CM-SALES-THIS-YTD TO CL-SALES-THIS-YTD.
-           MOVE CM-SALES-LAST-YTD TO CL-SALES-LAST-YTD.
+           MOVE WS-THIS-PERIOD-AMOUNT TO CL-SALES-THIS-YTD.
+           MOVE WS-LAST-PERIOD-AMOUNT TO CL-SALES-LAST-YTD.
            COMPUTE WS-CHANGE-AMOUNT =
-              CM-SALES-THIS-YTD - CM-SALES-LAST-YTD.
+              WS-THIS-PERIOD-AMOUNT - WS-LAST-PERIOD-AMOUNT.
            MOVE WS-CHANGE-AMOUNT TO CL-CHANGE-AMOUNT.
-           IF CM-SALES-LAST-YTD = ZERO
+           SET CHANGE-PERCENT-VALID TO TRUE.
+           IF WS-LAST-PERIOD-AMOUNT = ZERO
               MOVE "  N/A " TO CL-CHANGE-PERCENT-R
+              MOVE "N" TO PERCENT-VALID-SWITCH
            ELSE
               COMPUTE CL-CHANGE-PERCENT ROUNDED =
-                 WS-CHANGE-AMOUNT * 100 / CM-SALES-LAST-YTD
+                 WS-CHANGE-AMOUNT * 100 / WS-LAST-PERIOD-AMOUNT
                  ON SIZE ERROR
-                    MOVE "OVRFLW" TO CL-CHANGE-PERCENT-R.
-           MOVE CUSTOMER-LINE TO PRINT-AREA.
-           PERFORM 350-WRITE-REPORT-LINE.
-           MOVE 1 TO SPACE-CONTROL.
-           ADD CM-SALES-THIS-YTD TO SALESREP-TOTAL-THIS-YTD.
-           ADD CM-SALES-LAST-YTD TO SALESREP-TOTAL-LAST-YTD.
+                    MOVE "OVRFLW" TO CL-CHANGE-PERCENT-R
+                    MOVE "N" TO PERCENT-VALID-SWITCH.
+           IF CHANGE-PERCENT-VALID
+              COMPUTE WS-CHANGE-PERCENT ROUNDED =
+                 WS-CHANGE-AMOUNT * 100 / WS-LAST-PERIOD-AMOUNT
+                 ON SIZE ERROR
+                    MOVE "N" TO PERCENT-VALID-SWITCH.
+           IF NOT SUMMARY-MODE-ON
+              MOVE CUSTOMER-LINE TO PRINT-AREA
+              PERFORM 350-WRITE-REPORT-LINE
+              MOVE 1 TO SPACE-CONTROL
+           END-IF.
+           IF CHANGE-PERCENT-VALID
+              PERFORM 328-UPDATE-LEADERBOARD.
+           PERFORM 329-WRITE-EXTRACT-LINE.
+           ADD WS-THIS-PERIOD-AMOUNT TO SALESREP-TOTAL-THIS-YTD.
+           ADD WS-LAST-PERIOD-AMOUNT TO SALESREP-TOTAL-LAST-YTD.
            MOVE CM-SALESREP-NUMBER TO OLD-SALESREP-NUMBER.
            MOVE CM-BRANCH-NUMBER TO OLD-BRANCH-NUMBER.
 
+      * This paragraph moves the CUSTMAST field pair selected by
+      * WS-COMPARISON-BASIS into WS-THIS-PERIOD-AMOUNT/WS-LAST-PERIOD-
+      * AMOUNT, so the rest of 320 and 329 can work from one pair of
+      * fields no matter which comparison basis the run was started
+      * with.
+       319-SELECT-PERIOD-AMOUNTS.
+           EVALUATE TRUE
+              WHEN BASIS-IS-MONTH
+                 MOVE CM-SALES-THIS-MONTH TO WS-THIS-PERIOD-AMOUNT
+                 MOVE CM-SALES-LAST-MONTH TO WS-LAST-PERIOD-AMOUNT
+              WHEN BASIS-IS-2YEAR
+                 MOVE CM-SALES-THIS-YTD   TO WS-THIS-PERIOD-AMOUNT
+                 MOVE CM-SALES-TWO-YEARS-AGO
+                    TO WS-LAST-PERIOD-AMOUNT
+              WHEN OTHER
+                 MOVE CM-SALES-THIS-YTD   TO WS-THIS-PERIOD-AMOUNT
+                 MOVE CM-SALES-LAST-YTD   TO WS-LAST-PERIOD-AMOUNT
+           END-EVALUATE.
+
+      * This paragraph keeps TOP-GROWTH-TABLE/TOP-DECLINE-TABLE sorted
+      * with the 10 highest and 10 lowest WS-CHANGE-PERCENT values seen
+      * across the whole run, so 530-PRINT-LEADERBOARD can print the
+      * final ranking after CUSTMAST-EOF without re-scanning CUSTMAST.
+      * Only called for customers with a valid (not N/A/OVRFLW) percent.
+       328-UPDATE-LEADERBOARD.
+           IF TG-COUNT < 10
+              ADD 1 TO TG-COUNT
+              SET LB-SUB TO TG-COUNT
+           ELSE
+              IF WS-CHANGE-PERCENT > TG-CHANGE-PERCENT (10)
+                 SET LB-SUB TO 10
+              ELSE
+                 SET LB-SUB TO ZERO
+              END-IF
+           END-IF.
+           IF LB-SUB > ZERO
+              MOVE CM-CUSTOMER-NUMBER TO TG-CUSTOMER-NUMBER (LB-SUB)
+              MOVE CM-CUSTOMER-NAME   TO TG-CUSTOMER-NAME (LB-SUB)
+              MOVE CM-SALESREP-NUMBER TO TG-SALESREP-NUMBER (LB-SUB)
+              MOVE WS-CHANGE-PERCENT  TO TG-CHANGE-PERCENT (LB-SUB)
+              PERFORM UNTIL LB-SUB = 1
+                 OR TG-CHANGE-PERCENT (LB-SUB) <=
+                    TG-CHANGE-PERCENT (LB-SUB - 1)
+                 SET LB-SUB2 TO LB-SUB
+                 COMPUTE LB-SUB = LB-SUB2 - 1
+                 PERFORM 328-SWAP-GROWTH-ENTRIES
+              END-PERFORM
+           END-IF.
+
+           IF TD-COUNT < 10
+              ADD 1 TO TD-COUNT
+              SET LB-SUB TO TD-COUNT
+           ELSE
+              IF WS-CHANGE-PERCENT < TD-CHANGE-PERCENT (10)
+                 SET LB-SUB TO 10
+              ELSE
+                 SET LB-SUB TO ZERO
+              END-IF
+           END-IF.
+           IF LB-SUB > ZERO
+              MOVE CM-CUSTOMER-NUMBER TO TD-CUSTOMER-NUMBER (LB-SUB)
+              MOVE CM-CUSTOMER-NAME   TO TD-CUSTOMER-NAME (LB-SUB)
+              MOVE CM-SALESREP-NUMBER TO TD-SALESREP-NUMBER (LB-SUB)
+              MOVE WS-CHANGE-PERCENT  TO TD-CHANGE-PERCENT (LB-SUB)
+              PERFORM UNTIL LB-SUB = 1
+                 OR TD-CHANGE-PERCENT (LB-SUB) >=
+                    TD-CHANGE-PERCENT (LB-SUB - 1)
+                 SET LB-SUB2 TO LB-SUB
+                 COMPUTE LB-SUB = LB-SUB2 - 1
+                 PERFORM 328-SWAP-DECLINE-ENTRIES
+              END-PERFORM
+           END-IF.
+
+      * 328-SWAP-GROWTH-ENTRIES/328-SWAP-DECLINE-ENTRIES exchange the
+      * entry just inserted (at LB-SUB2) with the entry ahead of it (at
+      * LB-SUB) so the newly-inserted entry bubbles up to its sorted
+      * position one swap at a time.
+       328-SWAP-GROWTH-ENTRIES.
+           MOVE TG-ENTRY (LB-SUB)  TO LB-SWAP-ENTRY.
+           MOVE TG-ENTRY (LB-SUB2) TO TG-ENTRY (LB-SUB).
+           MOVE LB-SWAP-ENTRY      TO TG-ENTRY (LB-SUB2).
+
+       328-SWAP-DECLINE-ENTRIES.
+           MOVE TD-ENTRY (LB-SUB)  TO LB-SWAP-ENTRY.
+           MOVE TD-ENTRY (LB-SUB2) TO TD-ENTRY (LB-SUB).
+           MOVE LB-SWAP-ENTRY      TO TD-ENTRY (LB-SUB2).
+
+      * This paragraph writes one comma-delimited row to EXTRACT6000 for
+      * every customer processed, using the same branch/salesrep/
+      * customer/sales fields 320 already has in hand, so BI tools get a
+      * machine-readable copy of the run without a separate extract job.
+      * It always runs, even in executive summary mode, since the
+      * extract's audience is different from the printed report's.
+       329-WRITE-EXTRACT-LINE.
+           MOVE WS-THIS-PERIOD-AMOUNT TO EXT-THIS-YTD.
+           MOVE WS-LAST-PERIOD-AMOUNT TO EXT-LAST-YTD.
+           MOVE WS-CHANGE-AMOUNT  TO EXT-CHANGE-AMOUNT.
+           MOVE SPACES TO EXTRACT-AREA.
+           STRING
+              CM-BRANCH-NUMBER                     DELIMITED BY SIZE
+              ","                                   DELIMITED BY SIZE
+              CM-SALESREP-NUMBER                    DELIMITED BY SIZE
+              ","                                   DELIMITED BY SIZE
+              FUNCTION TRIM (CL-SALESREP-NAME)      DELIMITED BY SIZE
+              ","                                   DELIMITED BY SIZE
+              CM-CUSTOMER-NUMBER                    DELIMITED BY SIZE
+              ","                                   DELIMITED BY SIZE
+              FUNCTION TRIM (CM-CUSTOMER-NAME)      DELIMITED BY SIZE
+              ","                                   DELIMITED BY SIZE
+              FUNCTION TRIM (EXT-THIS-YTD)          DELIMITED BY SIZE
+              ","                                   DELIMITED BY SIZE
+              FUNCTION TRIM (EXT-LAST-YTD)          DELIMITED BY SIZE
+              ","                                   DELIMITED BY SIZE
+              FUNCTION TRIM (EXT-CHANGE-AMOUNT)     DELIMITED BY SIZE
+              ","                                   DELIMITED BY SIZE
+              FUNCTION TRIM (CL-CHANGE-PERCENT-R)   DELIMITED BY SIZE
+              INTO EXTRACT-AREA
+           END-STRING.
+           WRITE EXTRACT-AREA.
+
       * The paragraph 325-MOVE-SALESREP-NAME searches the sales
       * representative table to find a matching sales rep number.
       * It starts by setting SRT-INDEX to 1, then performs a SEARCH on
@@ -412,6 +1209,26 @@
                  MOVE SALESREP-NAME (SRT-INDEX) TO CL-SALESREP-NAME
            END-SEARCH.
 
+      * This paragraph tallies a CM-SALESREP-NUMBER that did not match
+      * SALESREP-TABLE into EXCEPTION-TABLE, one entry per distinct
+      * salesrep number with a running count of affected customers, so
+      * 520-PRINT-SALESREP-EXCEPTIONS can report them all at the end of
+      * the run instead of leaving "UNKNOWN" buried in the detail lines.
+       327-RECORD-SALESREP-EXCEPTION.
+           SET EX-INDEX TO 1.
+           SEARCH EXCEPTION-GROUP
+              AT END
+                 IF EX-TABLE-COUNT < EX-TABLE-MAX
+                    ADD 1 TO EX-TABLE-COUNT
+                    SET EX-INDEX TO EX-TABLE-COUNT
+                    MOVE CM-SALESREP-NUMBER
+                       TO EX-SALESREP-NUMBER (EX-INDEX)
+                    MOVE 1 TO EX-COUNT (EX-INDEX)
+                 END-IF
+              WHEN EX-SALESREP-NUMBER (EX-INDEX) = CM-SALESREP-NUMBER
+                 ADD 1 TO EX-COUNT (EX-INDEX)
+           END-SEARCH.
+
 
       * This paragraph handles page breaks and prints the report
       * headings. It increments the page number, prints all heading
@@ -510,11 +1327,92 @@
            PERFORM 350-WRITE-REPORT-LINE.
 
            MOVE 2 TO SPACE-CONTROL.
-           ADD BRANCH-TOTAL-THIS-YTD TO GRAND-TOTAL-THIS-YTD.
-           ADD BRANCH-TOTAL-LAST-YTD TO GRAND-TOTAL-LAST-YTD.
+           IF MULTI-DIVISION-RUN
+              ADD BRANCH-TOTAL-THIS-YTD TO DIVISION-TOTAL-THIS-YTD
+              ADD BRANCH-TOTAL-LAST-YTD TO DIVISION-TOTAL-LAST-YTD
+           ELSE
+              ADD BRANCH-TOTAL-THIS-YTD TO GRAND-TOTAL-THIS-YTD
+              ADD BRANCH-TOTAL-LAST-YTD TO GRAND-TOTAL-LAST-YTD
+           END-IF.
            INITIALIZE BRANCH-TOTAL-THIS-YTD
                       BRANCH-TOTAL-LAST-YTD.
 
+      * This paragraph prints the division subtotal line for a
+      * multi-division run, rolls DIVISION-TOTAL-THIS-YTD/LAST-YTD into
+      * GRAND-TOTAL-THIS-YTD/LAST-YTD, and resets the division
+      * accumulators for the next division. Only called by
+      * 070-PROCESS-ALL-DIVISIONS, once per division, after that
+      * division's CUSTMAST file reaches end of file.
+       365-PRINT-DIVISION-LINE.
+           MOVE WS-CURRENT-DIVISION-NAME TO DVL-DIVISION-NAME.
+           MOVE DIVISION-TOTAL-THIS-YTD TO DVL-SALES-THIS-YTD.
+           MOVE DIVISION-TOTAL-LAST-YTD TO DVL-SALES-LAST-YTD.
+           COMPUTE WS-CHANGE-AMOUNT =
+              DIVISION-TOTAL-THIS-YTD - DIVISION-TOTAL-LAST-YTD.
+           MOVE WS-CHANGE-AMOUNT TO DVL-CHANGE-AMOUNT.
+           IF DIVISION-TOTAL-LAST-YTD = ZERO
+              MOVE 999.9 TO DVL-CHANGE-PERCENT
+           ELSE
+              COMPUTE DVL-CHANGE-PERCENT ROUNDED =
+                 WS-CHANGE-AMOUNT * 100 / DIVISION-TOTAL-LAST-YTD
+                 ON SIZE ERROR
+                    MOVE 999.9 TO DVL-CHANGE-PERCENT.
+           MOVE DIVISION-TOTAL-LINE TO PRINT-AREA.
+           MOVE 1 TO SPACE-CONTROL.
+           PERFORM 350-WRITE-REPORT-LINE.
+
+           MOVE SPACES TO PRINT-AREA.
+           PERFORM 350-WRITE-REPORT-LINE.
+           MOVE 2 TO SPACE-CONTROL.
+
+           ADD DIVISION-TOTAL-THIS-YTD TO GRAND-TOTAL-THIS-YTD.
+           ADD DIVISION-TOTAL-LAST-YTD TO GRAND-TOTAL-LAST-YTD.
+           INITIALIZE DIVISION-TOTAL-THIS-YTD
+                      DIVISION-TOTAL-LAST-YTD.
+
+      * This paragraph checkpoints CONTROL-FIELDS, TOTAL-FIELDS, and the
+      * CUSTMAST record count to CHKPT6000 every WS-CHECKPOINT-INTERVAL
+      * records, so a restart has to redo at most one interval's worth
+      * of work instead of the whole file. Checkpointing stays scoped to
+      * the legacy single-file run -- a multi-division run never writes
+      * one, since WS-RECORDS-READ has no concept of "which division"
+      * and 150-CHECK-FOR-RESTART/165-SKIP-TO-CHECKPOINT only know how
+      * to reposition one file. Without this guard a long multi-division
+      * run could cross a checkpoint-interval boundary, write a live
+      * checkpoint, and leave it on disk for the next ordinary
+      * single-file run to wrongly "resume" from.
+       370-CHECKPOINT-IF-DUE.
+           IF NOT MULTI-DIVISION-RUN
+              AND WS-RECORDS-READ > ZERO
+              AND FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL)
+                 = ZERO
+              PERFORM 375-WRITE-CHECKPOINT
+           END-IF.
+
+       375-WRITE-CHECKPOINT.
+           MOVE WS-RECORDS-READ            TO CK-RECORDS-READ.
+           MOVE OLD-SALESREP-NUMBER        TO CK-OLD-SALESREP-NUMBER.
+           MOVE OLD-BRANCH-NUMBER          TO CK-OLD-BRANCH-NUMBER.
+           MOVE FIRST-RECORD-SWITCH        TO CK-FIRST-RECORD-SWITCH.
+           MOVE SALESREP-TOTAL-THIS-YTD TO CK-SALESREP-TOTAL-THIS-YTD.
+           MOVE SALESREP-TOTAL-LAST-YTD TO CK-SALESREP-TOTAL-LAST-YTD.
+           MOVE BRANCH-TOTAL-THIS-YTD      TO CK-BRANCH-TOTAL-THIS-YTD.
+           MOVE BRANCH-TOTAL-LAST-YTD      TO CK-BRANCH-TOTAL-LAST-YTD.
+           MOVE GRAND-TOTAL-THIS-YTD       TO CK-GRAND-TOTAL-THIS-YTD.
+           MOVE GRAND-TOTAL-LAST-YTD       TO CK-GRAND-TOTAL-LAST-YTD.
+           MOVE REJECT-COUNT               TO CK-REJECT-COUNT.
+           MOVE EX-TABLE-COUNT             TO CK-EX-TABLE-COUNT.
+           MOVE EXCEPTION-TABLE            TO CK-EXCEPTION-TABLE.
+           MOVE TG-COUNT                   TO CK-TG-COUNT.
+           MOVE TOP-GROWTH-TABLE           TO CK-TOP-GROWTH-TABLE.
+           MOVE TD-COUNT                   TO CK-TD-COUNT.
+           MOVE TOP-DECLINE-TABLE          TO CK-TOP-DECLINE-TABLE.
+           MOVE PAGE-COUNT                 TO CK-PAGE-COUNT.
+           MOVE LINE-COUNT                 TO CK-LINE-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
 
       * This paragraph calculates and prints the overall grand totals
       * for the report. It computes the total change amount and
@@ -535,3 +1433,73 @@
                     MOVE 999.9 TO GTL-CHANGE-PERCENT.
            MOVE GRAND-TOTAL-LINE-1 TO PRINT-AREA.
            PERFORM 350-WRITE-REPORT-LINE.
+
+      * This paragraph prints a trailing exception section listing every
+      * distinct salesrep number that 325-MOVE-SALESREP-NAME could not
+      * find in SALESREP-TABLE, along with how many customers were
+      * affected, so SALESREP file maintenance has a single place to
+      * look instead of scanning every "UNKNOWN" on the detail lines.
+       520-PRINT-SALESREP-EXCEPTIONS.
+           IF EX-TABLE-COUNT > ZERO
+              MOVE SPACES TO PRINT-AREA
+              PERFORM 350-WRITE-REPORT-LINE
+              MOVE EXCEPTION-HEADING-LINE TO PRINT-AREA
+              PERFORM 350-WRITE-REPORT-LINE
+              MOVE EXCEPTION-COLUMN-LINE TO PRINT-AREA
+              PERFORM 350-WRITE-REPORT-LINE
+              PERFORM VARYING EX-INDEX FROM 1 BY 1
+                 UNTIL EX-INDEX > EX-TABLE-COUNT
+                 MOVE EX-SALESREP-NUMBER (EX-INDEX)
+                    TO EXL-SALESREP-NUMBER
+                 MOVE EX-COUNT (EX-INDEX) TO EXL-CUSTOMER-COUNT
+                 MOVE EXCEPTION-LINE TO PRINT-AREA
+                 PERFORM 350-WRITE-REPORT-LINE
+              END-PERFORM
+           END-IF.
+
+      * This paragraph prints the Top 10 Growth and Top 10 Decline
+      * leaderboards built by 328-UPDATE-LEADERBOARD across the whole
+      * run, so the best- and worst-performing accounts no longer have
+      * to be found by scanning every CUSTOMER-LINE on every page.
+       530-PRINT-LEADERBOARD.
+           IF TG-COUNT > ZERO
+              MOVE SPACES TO PRINT-AREA
+              PERFORM 350-WRITE-REPORT-LINE
+              MOVE GROWTH-HEADING-LINE TO PRINT-AREA
+              PERFORM 350-WRITE-REPORT-LINE
+              MOVE LEADERBOARD-COLUMN-LINE TO PRINT-AREA
+              PERFORM 350-WRITE-REPORT-LINE
+              PERFORM VARYING TG-INDEX FROM 1 BY 1
+                 UNTIL TG-INDEX > TG-COUNT
+                 MOVE TG-CUSTOMER-NUMBER (TG-INDEX)
+                    TO LBL-CUSTOMER-NUMBER
+                 MOVE TG-CUSTOMER-NAME (TG-INDEX) TO LBL-CUSTOMER-NAME
+                 MOVE TG-SALESREP-NUMBER (TG-INDEX)
+                    TO LBL-SALESREP-NUMBER
+                 MOVE TG-CHANGE-PERCENT (TG-INDEX)
+                    TO LBL-CHANGE-PERCENT
+                 MOVE LEADERBOARD-LINE TO PRINT-AREA
+                 PERFORM 350-WRITE-REPORT-LINE
+              END-PERFORM
+           END-IF.
+
+           IF TD-COUNT > ZERO
+              MOVE SPACES TO PRINT-AREA
+              PERFORM 350-WRITE-REPORT-LINE
+              MOVE DECLINE-HEADING-LINE TO PRINT-AREA
+              PERFORM 350-WRITE-REPORT-LINE
+              MOVE LEADERBOARD-COLUMN-LINE TO PRINT-AREA
+              PERFORM 350-WRITE-REPORT-LINE
+              PERFORM VARYING TD-INDEX FROM 1 BY 1
+                 UNTIL TD-INDEX > TD-COUNT
+                 MOVE TD-CUSTOMER-NUMBER (TD-INDEX)
+                    TO LBL-CUSTOMER-NUMBER
+                 MOVE TD-CUSTOMER-NAME (TD-INDEX) TO LBL-CUSTOMER-NAME
+                 MOVE TD-SALESREP-NUMBER (TD-INDEX)
+                    TO LBL-SALESREP-NUMBER
+                 MOVE TD-CHANGE-PERCENT (TD-INDEX)
+                    TO LBL-CHANGE-PERCENT
+                 MOVE LEADERBOARD-LINE TO PRINT-AREA
+                 PERFORM 350-WRITE-REPORT-LINE
+              END-PERFORM
+           END-IF.
