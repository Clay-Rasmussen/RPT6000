@@ -0,0 +1,17 @@
+      ******************************************************************
+      *  COPYLIB member: CUSTMAST
+      *  Record layout for the customer master file. Field widths are
+      *  sized to exactly fill the edited picture clauses used on
+      *  CUSTOMER-LINE in RPT6000 (PIC ZZ,ZZ9.99- => S9(5)V99).
+      ******************************************************************
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-BRANCH-NUMBER        PIC 9(2).
+           05  CM-SALESREP-NUMBER      PIC 9(2).
+           05  CM-CUSTOMER-NUMBER      PIC 9(5).
+           05  CM-CUSTOMER-NAME        PIC X(20).
+           05  CM-SALES-THIS-YTD       PIC S9(5)V99   COMP-3.
+           05  CM-SALES-LAST-YTD       PIC S9(5)V99   COMP-3.
+           05  CM-SALES-THIS-MONTH     PIC S9(5)V99   COMP-3.
+           05  CM-SALES-LAST-MONTH     PIC S9(5)V99   COMP-3.
+           05  CM-SALES-TWO-YEARS-AGO  PIC S9(5)V99   COMP-3.
+           05  FILLER                  PIC X(81).
