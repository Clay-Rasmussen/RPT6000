@@ -0,0 +1,12 @@
+      ******************************************************************
+      *  COPYLIB member: SALESREP
+      *  Record layout for the SALESREP master file. Mirrors the
+      *  SALESREP-TABLE layout in RPT6000 (130-byte fixed record).
+      ******************************************************************
+       01  SALESREP-RECORD.
+           05  SM-SALESREP-NUMBER  PIC 9(2).
+           05  SM-SALESREP-NAME    PIC X(10).
+           05  SM-SALESREP-STATUS  PIC X(1).
+               88  SM-REP-ACTIVE           VALUE "A".
+               88  SM-REP-INACTIVE         VALUE "I".
+           05  FILLER              PIC X(117).
