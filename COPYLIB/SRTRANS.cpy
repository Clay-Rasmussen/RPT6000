@@ -0,0 +1,15 @@
+      ******************************************************************
+      *  COPYLIB member: SRTRANS
+      *  Record layout for SRM6000's SALESREP maintenance transaction
+      *  file. One record per add/change/deactivate request, 130 bytes
+      *  to match the other fixed-width files in this system.
+      ******************************************************************
+       01  SALESREP-TRANS-RECORD.
+           05  ST-ACTION-CODE      PIC X(1).
+               88  ST-ACTION-ADD           VALUE "A".
+               88  ST-ACTION-CHANGE        VALUE "C".
+               88  ST-ACTION-DEACTIVATE    VALUE "D".
+           05  ST-SALESREP-NUMBER  PIC 9(2).
+           05  ST-SALESREP-NAME    PIC X(10).
+           05  ST-CHANGED-BY       PIC X(10).
+           05  FILLER              PIC X(107).
